@@ -1,31 +1,59 @@
        *>Alexander Comerford
        *>csi203
-       *>cobol program that organizes and averages a realestate .dat file
-       *>and filters impurities
+       *>cobol program that organizes and averages a realestate .dat
+       *>file and filters impurities
        *>and outputs it to user
+       *>
+       *>Modification History:
+       *>  Input/City/Output file names are now run parameters instead
+       *>  of hardcoded paths, so each month's dated extract can be run
+       *>  without overwriting a fixed file name.
+       *>  State edit relaxed to an allowed-state list (CA, NV, OR) with
+       *>  a State-Summary section added near the Averages.
+       *>  City-table widened and unmatched cities are now routed to
+       *>  the error file instead of inheriting a stale tax figure.
+       *>  Checkpoint/restart added so a large run does not have to be
+       *>  redone from record one after an abend.
+       *>  Reconciliation, error-category, bedroom/bathroom 6+ and 7+
+       *>  overflow, month/year trend, CSV mode, and geographic
+       *>  hot-zone sections added to round out the monthly report.
        Identification Division.
+       Program-ID. PROG7.
        Environment Division.
        Input-Output Section.
        File-Control.
 
           *>This selects the .dat file and assigns that file to the
-          *>variable "Input-File"
+          *>variable "Input-File".  The file names themselves are held
+          *>in working-storage so they can be supplied as run
+          *>parameters instead of being hardcoded.
 
            Select Input-File
-                assign to "/home1/c/a/acsi203/realestate.dat"
+                assign to dynamic Control-Input-Filename
                 Organization is line sequential.
            Select City-File
-                assign to "/home1/c/a/acsi203/city.dat"
+                assign to dynamic Control-City-Filename
                 Organization is line sequential.
-           Select Output-File 
-              assign to "prog7out.dat"
+           Select Output-File
+              assign to dynamic Control-Output-Filename
+              Organization is line sequential.
+          *>CSV-mode output shares Output-File's run-time file name
+          *>but is declared on its own SELECT/FD so the report-mode
+          *>page-break LINAGE clause below never applies to it - a
+          *>plain comma-delimited extract must not carry page breaks.
+           Select CSV-File
+              assign to dynamic Control-Output-Filename
               Organization is line sequential.
            Select Error-File
               assign to "error7out.dat"
               Organization is line sequential.
+           Select Checkpoint-File
+              assign to "prog7chk.dat"
+              Organization is line sequential
+              File Status is Checkpoint-Status.
            Select WorkFile
               assign to "sort.dat".
-      
+
        Data Division.
        File Section.
 
@@ -41,13 +69,14 @@
            02 Zip                    pic 9(5).
            02 State                  pic x(2).
               88 isCA                value "CA".
+              88 isAllowedState      value "CA" "NV" "OR".
            02 Bedrooms               pic 9.
            02 Bathrooms              pic 9.
            02 Sq-Ft                  pic 9(4).
            02 Property-Type          pic x(8).
-              88 Property-Valid      value "Resident", 
-                                           "Condo", 
-                                           "Multi-Fa". 
+              88 Property-Valid      value "Resident",
+                                           "Condo",
+                                           "Multi-Fa".
            02 Sale-Day-of-week       pic a(3).
            02 Filler                 pic x.
            02 Sale-month             pic a(3).
@@ -76,10 +105,34 @@
               lines at top 5
               lines at bottom 5.
        01 Output-Rec                          pic x(160) value Spaces.
-       
+
+       FD CSV-File.
+       01 CSV-File-Rec                        pic x(160) value Spaces.
+
        FD Error-File.
        01 error-print                         pic x(160) value Spaces.
 
+       FD Checkpoint-File.
+       01 Checkpoint-Rec.
+           02 Chk-Input-Filename          pic x(100).
+           02 Chk-City-Sort               pic x(15).
+           02 Chk-Bedrooms-Sort           pic 9.
+           02 Chk-Bathrooms-Sort          pic 9.
+           02 Chk-Key-Seq                 pic 9(5).
+           02 Chk-Counter1                pic 999.
+           02 Chk-Records-Written-Count   pic 9(5).
+           02 Chk-Err-Count-City          pic 999.
+           02 Chk-Sale-Price-Sum          pic 9(8).
+           02 Chk-Bedroom-Sum             pic 99999.
+           02 Chk-Bathroom-Sum            pic 99999.
+           02 Chk-Sq-Ft-Sum               pic 99999999.
+           02 Chk-Sq-Ft-Sub               pic 99999.
+           02 Chk-Zero-Bedroom-Price-Sum  pic 9(8).
+           02 Chk-City-Hold               pic x(15).
+           02 Chk-Bedrooms-Hold           pic 9.
+           02 Chk-City-Hold-Accum         pic 9999999V99.
+           02 Chk-Bedrooms-Hold-Accum     pic 9999999V99.
+
        SD WorkFile.
        01 WorkRec.
           02 Filler                           pic x(27).
@@ -88,7 +141,20 @@
           02 Bedrooms-Sort                    pic 9.
           02 Bathrooms-Sort                   pic 9.
           02 Filler                           pic x(64).
-       Working-Storage Section. 
+       Working-Storage Section.
+
+       *>*****************Run parameters*********************
+       01 Control-Parameters.
+           02 Control-Input-Filename  pic x(100) value
+                               "/home1/c/a/acsi203/realestate.dat".
+           02 Control-City-Filename   pic x(100) value
+                               "/home1/c/a/acsi203/city.dat".
+           02 Control-Output-Filename pic x(100) value
+                               "prog7out.dat".
+           02 Control-Output-Mode     pic x(3) value "RPT".
+              88 CSV-Mode             value "CSV".
+              88 Report-Mode          value "RPT".
+       *>*****************Run parameters*********************
 
        01 Report-Header.
        *>Report-Header Contains the specially formated header
@@ -103,19 +169,20 @@
 
        01 WS-Current-Date-Fields  pic x(16).
 
-       01 Column-Headers.  
-       *>Column headers contains the entire line of headers each 
+       01 Column-Headers.
+       *>Column headers contains the entire line of headers each
        *>column of data will have
-       *>Name does not matter because this is one line designed to fit the data
+       *>Name does not matter because this is one line designed to
+       *>fit the data
            02 Filler                pic x(16) value "Property-Address".
-           02 Filler                pic x(2) value spaces. 
+           02 Filler                pic x(2) value spaces.
            02 Filler                pic x(4) value "City".
            02 Filler                pic x(10) value spaces.
            02 Filler                pic x(3) value "Zip".
            02 Filler                pic x(4) value spaces.
            02 Filler                pic x(5) value "State".
            02 Filler                pic x(3) value spaces.
-           02 Filler                pic x(8) value "Bedrooms". 
+           02 Filler                pic x(8) value "Bedrooms".
            02 Filler                pic x(3) value spaces.
            02 Filler                pic x(9) value "Bathrooms".
            02 Filler                pic x(5) value spaces.
@@ -123,7 +190,7 @@
            02 Filler                pic x(2) value spaces.
            02 Filer                 pic x(13) value "Property-Type".
            02 Filler                pic x(5) value spaces.
-           02 Filler                pic x(10) value "Sale-Price". 
+           02 Filler                pic x(10) value "Sale-Price".
            02 Filler                pic x(3) value spaces.
            02 Filler                pic x(13) value "Price/Sq Foot".
            02 Filler                pic x(3) value spaces.
@@ -172,13 +239,14 @@
            02 Bathroom-Sum           pic 99999 value 00000.
            02 Sq-Ft-Sum              pic 99999999 value 00000000.
            02 Sale-Price-Sum         pic 99999999 value 00000000.
-       01 End-Report. 
+       01 Zero-Bedroom-Price-Sum     pic 99999999 value 00000000.
+       01 End-Report.
            02 Filler                 pic x(60) value spaces.
            02 Filler                 pic x(13) value "End of Report".
            02 Filler                 pic x(59) value spaces.
-       
-       01 Records-Processed.        
-           02 Filler                 pic x(28) value 
+
+       01 Records-Processed.
+           02 Filler                 pic x(28) value
                                      "Number of Records Processed:".
            02 counter1               pic 999 value 000.
            02 Filler                   pic x(99) value spaces.
@@ -187,6 +255,7 @@
        01 eof-city-flag              pic x value "N".
        01 error-flag                 pic x value "N".
        01 eop-flag                   pic x value "N".
+       01 skip-flag                  pic x value "N".
 
        01 sq-ft-sub                  pic 99999 value 00000.
        01 Date-header.
@@ -202,21 +271,29 @@
           02 page-num                pic 9 value 1.
           02 Filler                  pic x value "-".
        01 table-index                pic 99 value 1.
-       01 City-table  occurs 25 times ascending key is city-name
-                                         indexed by city-table-index.
+       01 City-Table-Loaded-Count    pic 99 value 0.
+       01 City-table  occurs 1 to 50 times
+                                   depending on City-Table-Loaded-Count
+                                   ascending key is city-name
+                                   indexed by city-table-index.
           02 city-name            pic a(15).
           02 city-tax             pic 999.
+       01 city-match-flag            pic x value "Y".
+          88 City-Found             value "Y".
+          88 City-Not-Found         value "N".
+       01 Record-Written-Flag         pic x value "N".
+          88 Record-Was-Written     value "Y".
 
        01 bedroom-page-headers.
           02 Filler               pic x(18) value "Number of Bedrooms".
           02 Filler               pic x(5) value spaces.
-          02 Filler               pic x(22) value 
+          02 Filler               pic x(22) value
                                   "Accumulated Sale Price".
-       01 bedroom-table occurs 6 times.
+       01 bedroom-table occurs 7 times.
           02 bedroom-price-sum       pic 999999999 value 0.
        01 bedroom-data-out.
-          02 bedrooms-num            pic 9.
-          02 Filler                  pic x(23) value spaces.
+          02 bedrooms-num            pic x(3).
+          02 Filler                  pic x(22) value spaces.
           02 bed-sum-formatted       pic $zzz,zzz,zz9.99.
        01 B-B-headers.
           02 Filler               pic x(8) value spaces.
@@ -231,34 +308,40 @@
           02 Filler               pic x(1) value "4".
           02 Filler               pic x(18) value spaces.
           02 Filler               pic x(1) value "5".
-          02 Filler               pic x(18) value spaces.
+          02 Filler               pic x(16) value spaces.
+          02 Filler               pic x(2) value "6+".
 
        01 Bedrooms-Header         pic x(8) value "Bedrooms".
        01 Bedrooms-spacer         pic x(9) value spaces.
 
-       01 Bathrooms-index occurs 5 times.
-          02 Bedrooms-index occurs 6 times.
+       01 Bath-Bucket                pic 9 value 0.
+       01 Bed-Bucket                 pic 9 value 0.
+
+       01 Bathrooms-index occurs 6 times.
+          02 Bedrooms-index occurs 7 times.
              03 B-B-accum         pic 99999999 value zero.
 
-       01 B-B-out-row occurs 6 times.
+       01 B-B-out-row occurs 7 times.
           02 Filler               pic x(9) value spaces.
-          02 Bed-num              pic zz9.
+          02 Bed-num              pic x(3).
           02 Filler               pic x(8) value spaces.
-          02 B-B-data occurs 5 times.
+          02 B-B-data occurs 6 times.
              03 B-B-Formatted     pic $zz,zzz,zz9.99.
              03 Filler            pic x(5) value spaces.
 
-       01 counter2                pic 999 value 0. 
-       01 formatted-counter       pic zz9. 
+       01 counter2                pic 999 value 0.
+       01 formatted-counter       pic zz9.
 
        01 city-hold               pic X(15).
        01 bedrooms-hold           pic 9.
 
-       01 city-hold-accum         pic 9999999V99 value 0000000.00. 
+       01 city-hold-accum         pic 9999999V99 value 0000000.00.
        01 bedrooms-hold-accum     pic 9999999V99 value 0000000.00.
 
        01 accum-formatted         pic $zzzzzz9.99.
        01 city-taxes-temp         pic 99999999V99.
+       01 priceSq-Ft-temp         pic 99999999V99.
+       01 taxes-temp              pic 99999999V99.
 
        01 bed-sum-record.
           02 Filler               pic x(124) value spaces.
@@ -281,22 +364,336 @@
            02 Filler                       pic xx value "  ".
            02 error-message                pic x(30) value Spaces.
        01 number-of-errors                 pic 999 value 000.
+
+       *>Per-category error tallies, reported on the error-file
+       *>trailer (see request for an error-category breakdown).
+       01 Error-Category-Counts.
+           02 Err-Count-State           pic 999 value 0.
+           02 Err-Count-Proptype        pic 999 value 0.
+           02 Err-Count-Bedrooms        pic 999 value 0.
+           02 Err-Count-Bathrooms       pic 999 value 0.
+           02 Err-Count-Sqft            pic 999 value 0.
+           02 Err-Count-Saleprice       pic 999 value 0.
+           02 Err-Count-City            pic 999 value 0.
+
+       01 error-summary-header.
+           02 Filler                pic x(30) value
+                                       "Error Breakdown by Category".
+           02 Filler                pic x(130) value spaces.
+       01 error-summary-line.
+           02 Filler                pic x(30) value spaces.
+           02 error-cat-label       pic x(30) value spaces.
+           02 error-cat-count       pic zz9.
+           02 Filler                pic x(97) value spaces.
        *>************************Error processing*********************
 
+       *>*****************State-Summary*****************
+       01 State-Summary-Table.
+           02 State-Summary-Entry occurs 3 times
+                                   indexed by State-Sum-Index.
+              03 State-Sum-Code        pic x(2).
+              03 State-Sum-Count       pic 9(5) value 0.
+              03 State-Sum-Price-Sum   pic 9(9) value 0.
+
+       01 State-Summary-Header.
+           02 Filler                pic x(13) value "State-Summary".
+           02 Filler                pic x(148) value spaces.
+       01 State-Summary-Col-Headers.
+           02 Filler                pic x(5) value "State".
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(5) value "Count".
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(14) value "Sale-Price Sum".
+           02 Filler                pic x(8) value spaces.
+           02 Filler                pic x(7) value "Average".
+       01 State-Summary-Detail.
+           02 state-sum-out         pic x(5).
+           02 Filler                pic x(10) value spaces.
+           02 state-count-out       pic zzzz9.
+           02 Filler                pic x(10) value spaces.
+           02 state-sum-price-out   pic $$,$$$,$$9.
+           02 Filler                pic x(6) value spaces.
+           02 state-average-out     pic $$,$$$,$$9.99.
+       *>*****************State-Summary*****************
+
+       *>*****************Checkpoint / Restart***********
+       01 Checkpoint-Status           pic xx value "00".
+       01 Restart-Flag                pic x value "N".
+          88 Is-Restarted            value "Y".
+       01 Checkpoint-Interval         pic 999 value 025.
+       01 Restart-Data.
+           02 Restart-City-Sort              pic x(15).
+           02 Restart-Bedrooms-Sort          pic 9.
+           02 Restart-Bathrooms-Sort         pic 9.
+           02 Restart-Key-Seq                pic 9(5).
+           02 Restart-Counter1               pic 999.
+           02 Restart-Records-Written-Count  pic 9(5).
+           02 Restart-Err-Count-City         pic 999.
+           02 Restart-Sale-Price-Sum         pic 9(8).
+           02 Restart-Bedroom-Sum            pic 99999.
+           02 Restart-Bathroom-Sum           pic 99999.
+           02 Restart-Sq-Ft-Sum              pic 99999999.
+           02 Restart-Sq-Ft-Sub              pic 99999.
+           02 Restart-Zero-Bedroom-Price-Sum pic 9(8).
+           02 Restart-City-Hold              pic x(15).
+           02 Restart-Bedrooms-Hold          pic 9.
+           02 Restart-City-Hold-Accum        pic 9999999V99.
+           02 Restart-Bedrooms-Hold-Accum    pic 9999999V99.
+       01 Records-Written-Count       pic 9(5) value 0.
+       *>Key-Seq tracks how many consecutive written records share the
+       *>same City/Bedrooms/Bathrooms sort key as the current one, so a
+       *>checkpoint taken mid-group can tell a restart exactly how many
+       *>of that tied key were already written, instead of the restart
+       *>either skipping or redoing the whole tied group.
+       01 Current-Key-Seq             pic 9(5) value 0.
+       01 Key-Seq-City-Hold           pic x(15) value spaces.
+       01 Key-Seq-Bedrooms-Hold       pic 9     value 0.
+       01 Key-Seq-Bathrooms-Hold      pic 9     value 0.
+       01 Key-Skip-Seen               pic 9(5) value 0.
+       *>*****************Checkpoint / Restart***********
+
+       *>*****************Reconciliation*****************
+       01 Records-Read-Count          pic 9(5) value 0.
+       01 Total-Bedroom-Bucket-Sum    pic 9(9) value 0.
+       01 Reconciliation-Header.
+           02 Filler                pic x(28) value
+                                       "Control-Total Reconciliation".
+           02 Filler                pic x(132) value spaces.
+       01 Reconciliation-Line-1.
+           02 Filler                pic x(20) value "Records Read:".
+           02 recon-records-read    pic zzzz9.
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(20) value "Records Written:".
+           02 recon-records-written pic zzzz9.
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(20) value "Records In Error:".
+           02 recon-records-error   pic zzz9.
+       01 Reconciliation-Line-2.
+           02 Filler                pic x(35) value
+                              "Read = Written + Error discrepancy:".
+           02 recon-flag-1          pic x(3) value "OK".
+           02 Filler                pic x(122) value spaces.
+       01 Reconciliation-Line-3.
+           02 Filler                pic x(20) value "Sale-Price Sum:".
+           02 recon-sale-price-sum  pic $$,$$$,$$9.
+           02 Filler                pic x(8) value spaces.
+           02 Filler                pic x(20) value "Bucketed Total:".
+           02 recon-bucket-total    pic $$,$$$,$$9.
+       01 Reconciliation-Line-4.
+           02 Filler                pic x(35) value
+                              "Sale-Price Sum discrepancy:".
+           02 recon-flag-2          pic x(3) value "OK".
+           02 Filler                pic x(122) value spaces.
+       *>*****************Reconciliation*****************
+
+       *>*****************Month/Year Trend**************
+       01 Month-Number-Table.
+           02 Month-Number-Entry occurs 12 times
+                                  indexed by Month-Number-Index.
+              03 Month-Number-Name   pic x(3).
+              03 Month-Number-Value  pic 99.
+       01 Trend-Month-Num-Work        pic 99 value 0.
+
+       01 Trend-Table occurs 60 times indexed by Trend-Index.
+           02 Trend-Year             pic 9(4) value 0.
+           02 Trend-Month            pic x(3) value spaces.
+           02 Trend-Count            pic 9(5) value 0.
+           02 Trend-Price-Sum        pic 9(9) value 0.
+           02 Trend-Sort-Key         pic 9(6) value 0.
+       01 Trend-Table-Count           pic 99 value 0.
+       01 Trend-Overflow-Flag         pic x value "N".
+       01 Trend-Table-Temp.
+           02 Trend-Temp-Year         pic 9(4).
+           02 Trend-Temp-Month        pic x(3).
+           02 Trend-Temp-Count        pic 9(5).
+           02 Trend-Temp-Price-Sum    pic 9(9).
+           02 Trend-Temp-Sort-Key     pic 9(6).
+       01 Trend-Outer                 pic 99 value 0.
+       01 Trend-Inner                 pic 99 value 0.
+       01 Trend-Min-Idx                pic 99 value 0.
+
+       01 Trend-Report-Header.
+           02 Filler                pic x(22) value
+                                       "Monthly Sales Trend".
+           02 Filler                pic x(138) value spaces.
+       01 Trend-Col-Headers.
+           02 Filler                pic x(4) value "Year".
+           02 Filler                pic x(6) value spaces.
+           02 Filler                pic x(5) value "Month".
+           02 Filler                pic x(6) value spaces.
+           02 Filler                pic x(5) value "Count".
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(14) value "Sale-Price Sum".
+           02 Filler                pic x(8) value spaces.
+           02 Filler                pic x(7) value "Average".
+       01 Trend-Detail-Line.
+           02 trend-year-out        pic 9999.
+           02 Filler                pic x(6) value spaces.
+           02 trend-month-out       pic x(5).
+           02 Filler                pic x(6) value spaces.
+           02 trend-count-out       pic zzzz9.
+           02 Filler                pic x(10) value spaces.
+           02 trend-sum-out         pic $$,$$$,$$9.
+           02 Filler                pic x(6) value spaces.
+           02 trend-average-out     pic $$,$$$,$$9.99.
+       *>*****************Month/Year Trend**************
+
+       *>*****************Geographic Hot-Zone************
+       01 Geo-Ref-Latitude             pic 9(8) value 03858157.
+       01 Geo-Ref-Longitude            pic 9(9) value 121494000.
+       01 Geo-Delta-Lat                pic s9(8) value 0.
+       01 Geo-Delta-Long               pic s9(9) value 0.
+       01 Geo-Distance                 pic s9(9) value 0.
+       01 Geo-Zone-Sub                 pic 9 value 0.
+       01 Geo-Zone-Table.
+           02 Geo-Zone-Entry occurs 4 times indexed by Geo-Zone-Index.
+              03 Geo-Zone-Label        pic x(12).
+              03 Geo-Zone-Count        pic 9(5) value 0.
+              03 Geo-Zone-Price-Sum    pic 9(9) value 0.
+       01 Geo-Report-Header.
+           02 Filler                 pic x(30) value
+                                  "Geographic Hot-Zone Breakdown".
+           02 Filler                pic x(130) value spaces.
+       01 Geo-Col-Headers.
+           02 Filler                pic x(12) value "Zone".
+           02 Filler                pic x(6) value spaces.
+           02 Filler                pic x(5) value "Count".
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(14) value "Sale-Price Sum".
+           02 Filler                pic x(8) value spaces.
+           02 Filler                pic x(7) value "Average".
+       01 Geo-Detail-Line.
+           02 geo-label-out          pic x(12).
+           02 Filler                 pic x(6) value spaces.
+           02 geo-count-out          pic zzzz9.
+           02 Filler                 pic x(10) value spaces.
+           02 geo-sum-out            pic $$,$$$,$$9.
+           02 Filler                 pic x(6) value spaces.
+           02 geo-average-out        pic $$,$$$,$$9.99.
+       *>*****************Geographic Hot-Zone************
+
+       *>*****************CSV Output Mode*****************
+       01 CSV-Output-Rec               pic x(200) value spaces.
+       01 CSV-Output-Length            pic 9(4) value 0.
+       *>The money columns below are edited without a thousands
+       *>separator comma (unlike priceSq-Ft-out/taxes-out/
+       *>city-taxes-out, which carry a "$z,zzz,zz9.99" picture for the
+       *>printed report) - a comma there would be read as a field
+       *>delimiter by any CSV parser, splitting one logical column
+       *>into two and misreading every field after it.
+       01 priceSq-Ft-csv-out           pic zzzzzz9.99.
+       01 taxes-csv-out                pic zzzzzz9.99.
+       01 city-taxes-csv-out           pic zzzzzz9.99.
+       *>*****************CSV Output Mode*****************
+
        Procedure Division.
        0000-Main Section.
        0000-Main-Logic.
            *>Main-logic is designed to open the output and input files,
-           *>read in each record while incrementing 
+           *>read in each record while incrementing
            *>then lastly print the records and close the files
 
-           SORT WorkFile on Ascending key City-Sort 
+           Perform 0100-Get-Run-Parameters.
+           Perform 0200-Init-Month-Table.
+           Perform 0300-Init-State-Table.
+           Perform 0400-Init-Geo-Zone-Table.
+
+           Open Output Error-File.
+
+           SORT WorkFile on Ascending key City-Sort
                                           Bedrooms-Sort
                                           Bathrooms-Sort
                Input procedure is 1000-preprocess
                Output procedure is 2000-postprocess.
+
+           Perform 0900-Write-Error-Summary.
+           Close Error-File.
            Stop Run.
 
+       0100-Get-Run-Parameters.
+           *>The input, city and output file names (and an optional
+           *>4th parameter of CSV for comma-delimited output) are
+           *>taken from the command line so a new extract can be run
+           *>without overwriting a fixed file name.  Missing
+           *>parameters fall back to the compiled-in defaults.
+           Display 1 upon Argument-Number.
+           Accept Control-Input-Filename from Argument-Value
+               on exception continue.
+           Display 2 upon Argument-Number.
+           Accept Control-City-Filename from Argument-Value
+               on exception continue.
+           Display 3 upon Argument-Number.
+           Accept Control-Output-Filename from Argument-Value
+               on exception continue.
+           Display 4 upon Argument-Number.
+           Accept Control-Output-Mode from Argument-Value
+               on exception continue.
+
+       0200-Init-Month-Table.
+           Move "JAN" to Month-Number-Name(1).
+           Move 01   to Month-Number-Value(1).
+           Move "FEB" to Month-Number-Name(2).
+           Move 02   to Month-Number-Value(2).
+           Move "MAR" to Month-Number-Name(3).
+           Move 03   to Month-Number-Value(3).
+           Move "APR" to Month-Number-Name(4).
+           Move 04   to Month-Number-Value(4).
+           Move "MAY" to Month-Number-Name(5).
+           Move 05   to Month-Number-Value(5).
+           Move "JUN" to Month-Number-Name(6).
+           Move 06   to Month-Number-Value(6).
+           Move "JUL" to Month-Number-Name(7).
+           Move 07   to Month-Number-Value(7).
+           Move "AUG" to Month-Number-Name(8).
+           Move 08   to Month-Number-Value(8).
+           Move "SEP" to Month-Number-Name(9).
+           Move 09   to Month-Number-Value(9).
+           Move "OCT" to Month-Number-Name(10).
+           Move 10   to Month-Number-Value(10).
+           Move "NOV" to Month-Number-Name(11).
+           Move 11   to Month-Number-Value(11).
+           Move "DEC" to Month-Number-Name(12).
+           Move 12   to Month-Number-Value(12).
+
+       0300-Init-State-Table.
+           Move "CA" to State-Sum-Code(1).
+           Move "NV" to State-Sum-Code(2).
+           Move "OR" to State-Sum-Code(3).
+
+       0400-Init-Geo-Zone-Table.
+           Move "Zone 1-Near" to Geo-Zone-Label(1).
+           Move "Zone 2"      to Geo-Zone-Label(2).
+           Move "Zone 3"      to Geo-Zone-Label(3).
+           Move "Zone 4-Far"  to Geo-Zone-Label(4).
+
+       0900-Write-Error-Summary.
+           Write Error-Print from " ".
+           Write Error-Print from error-summary-header.
+           Move "State is Invalid" to error-cat-label.
+           Move Err-Count-State to error-cat-count.
+           Write Error-Print from error-summary-line.
+           Move "Property-Type is Invalid" to error-cat-label.
+           Move Err-Count-Proptype to error-cat-count.
+           Write Error-Print from error-summary-line.
+           Move "Bedrooms is not Numeric" to error-cat-label.
+           Move Err-Count-Bedrooms to error-cat-count.
+           Write Error-Print from error-summary-line.
+           Move "Bathrooms is not Numeric" to error-cat-label.
+           Move Err-Count-Bathrooms to error-cat-count.
+           Write Error-Print from error-summary-line.
+           Move "Square-Feet is not Numeric" to error-cat-label.
+           Move Err-Count-Sqft to error-cat-count.
+           Write Error-Print from error-summary-line.
+           Move "Sale-Price not Numeric" to error-cat-label.
+           Move Err-Count-Saleprice to error-cat-count.
+           Write Error-Print from error-summary-line.
+           Move "City not in tax table" to error-cat-label.
+           Move Err-Count-City to error-cat-count.
+           Write Error-Print from error-summary-line.
+           Move "TOTAL ERRORS" to error-cat-label.
+           Move number-of-errors to error-cat-count.
+           Write Error-Print from error-summary-line.
+
 
        1000-preprocess Section.
        1000-main-logic.
@@ -307,8 +704,9 @@
            go to 1999-Exit.
        2000-Init.
            Open Input Input-File.
-           Open Output Error-File.
-           Read Input-File at end move "Y" to eof-flag.
+           Read Input-File at end move "Y" to eof-flag
+                            not at end add 1 to Records-Read-Count
+           end-read.
        2000-main-loop.
            perform 2200-Validation.
            if error-flag = "Y"
@@ -316,33 +714,38 @@
            else
                release WorkRec from input-rec.
 
-           Read Input-File at end Move "Y" to eof-flag.
+           Read Input-File at end move "Y" to eof-flag
+                            not at end add 1 to Records-Read-Count
+           end-read.
        2200-validation.
-           if isCA and 
+           if isAllowedState and
               Property-valid and
-              Bedrooms is Numeric and 
+              Bedrooms is Numeric and
               Bathrooms is Numeric and
-              Sq-Ft is Numeric and 
+              Sq-Ft is Numeric and
               Sale-Price is Numeric
               Move "N" to error-flag
            else
-              Write error-print from input-rec.*>WRITES THE ERROR IF THERE IS ONE
+              Write error-print from input-rec
+              *>WRITES THE ERROR IF THERE IS ONE
               Move counter1 to error-record
               Add 1 to number-of-errors
-              if isCA Continue
+              if isAllowedState Continue
               else
                   Move "Y" to error-flag
                   Move "State is Invalid"
                         to error-message
                   Write Error-print from Error-out
+                  Add 1 to Err-Count-State
               End-If
 
               if Property-valid Continue
               else
                   Move "Y" to error-flag
-                  Move "Property-Type is Invalid" 
+                  Move "Property-Type is Invalid"
                                  to error-message
                   Write Error-print from Error-out
+                  Add 1 to Err-Count-Proptype
               End-If
 
               if Bedrooms is Numeric Continue
@@ -351,6 +754,7 @@
                   Move "Bedrooms is not Numeric"
                                 to error-message
                   Write Error-print from Error-out
+                  Add 1 to Err-Count-Bedrooms
               End-If
 
               if Bathrooms is Numeric Continue
@@ -359,6 +763,7 @@
                   Move "Bathrooms is not Numeric"
                                  to error-message
                   Write Error-print from Error-out
+                  Add 1 to Err-Count-Bathrooms
               End-If
 
               if Sq-Ft is Numeric Continue
@@ -367,24 +772,23 @@
                   Move "Square-Feet is not Numeric"
                                    to error-message
                   Write Error-print from Error-out
+                  Add 1 to Err-Count-Sqft
               End-If
 
               if Sale-Price is Numeric Continue
               else
                   Move "Y" to error-flag
-                  Move "Sale-Price not Numeric" 
-                  to error-message 
+                  Move "Sale-Price not Numeric"
+                  to error-message
                   Write Error-print from Error-out
-              End-If.
+                  Add 1 to Err-Count-Saleprice
+              End-If
+           end-if.
        1300-finish.
-           Close input-file error-file.
+           Close input-file.
        1999-Exit.
            Exit.
 
-
-
-
-
        2000-postprocess Section.
        2000-main-logic.
            Move "N" to error-flag.
@@ -399,110 +803,438 @@
            Open Input City-File.
            Perform 1500-Load-Table until eof-city-flag= "Y".
            Close City-File.
-
-           Open Output Output-File.
-
-           *>Move and write the Report header
-           Move Function Current-Date to WS-Current-Date-Fields.
-           Move WS-Current-Date-Fields(1:4) to Current-Year.
-           Move WS-Current-Date-Fields(5:6) to Current-Month.
-           Move WS-Current-Date-Fields(7:8) to Current-Day.
-           Move Report-Header to Output-Rec.
-           Write Output-Rec.
-
-           Move " " to Output-Rec.
-           Write Output-Rec. 
-
-           *>Move and write the column headers
-           Move Column-Headers to Output-Rec.
-           Write Output-Rec.        
-
-           Move " " to Output-Rec.
-           Write Output-Rec.
-
-           *>Move city to city-hold.
-           *>Move bedrooms to bedrooms-hold.
-
-           Move "ANTELOPE       " to city-hold.
-           Move 2 to bedrooms-hold.
+           Compute City-Table-Loaded-Count = table-index - 1.
+
+           Perform 1600-Check-Restart.
+
+           if Is-Restarted
+               if CSV-Mode
+                   Open Extend CSV-File
+               else
+                   Open Extend Output-File
+               end-if
+               Move Restart-Counter1 to counter1
+               Move Restart-Records-Written-Count to
+                    Records-Written-Count
+               Move Restart-Err-Count-City to Err-Count-City
+               Add Restart-Err-Count-City to number-of-errors
+               Move Restart-Sale-Price-Sum to Sale-Price-Sum
+               Move Restart-Bedroom-Sum to Bedroom-Sum
+               Move Restart-Bathroom-Sum to Bathroom-Sum
+               Move Restart-Sq-Ft-Sum to Sq-Ft-Sum
+               Move Restart-Sq-Ft-Sub to sq-ft-sub
+               Move Restart-Zero-Bedroom-Price-Sum to
+                    Zero-Bedroom-Price-Sum
+               Move Restart-City-Hold to city-hold
+               Move Restart-Bedrooms-Hold to bedrooms-hold
+               Move Restart-City-Hold-Accum to city-hold-accum
+               Move Restart-Bedrooms-Hold-Accum to bedrooms-hold-accum
+               Move Restart-Key-Seq to Current-Key-Seq
+               Move Restart-City-Sort to Key-Seq-City-Hold
+               Move Restart-Bedrooms-Sort to Key-Seq-Bedrooms-Hold
+               Move Restart-Bathrooms-Sort to Key-Seq-Bathrooms-Hold
+               Move 0 to Key-Skip-Seen
+           else
+               *>CSV mode writes only delimited data rows - no report
+               *>banner, column headers, or page breaks - so it opens
+               *>CSV-File, which carries no LINAGE clause, instead of
+               *>Output-File.
+               if CSV-Mode
+                   Open Output CSV-File
+               else
+                   Open Output Output-File
+               end-if
+
+               if Report-Mode
+                   *>Move and write the Report header
+                   Move Function Current-Date to
+                        WS-Current-Date-Fields
+                   Move WS-Current-Date-Fields(1:4) to Current-Year
+                   Move WS-Current-Date-Fields(5:6) to Current-Month
+                   Move WS-Current-Date-Fields(7:8) to Current-Day
+                   Move Report-Header to Output-Rec
+                   Write Output-Rec
+
+                   Move " " to Output-Rec
+                   Write Output-Rec
+
+                   *>Move and write the column headers
+                   Move Column-Headers to Output-Rec
+                   Write Output-Rec
+
+                   Move " " to Output-Rec
+                   Write Output-Rec
+               end-if
+
+               Move "ANTELOPE       " to city-hold
+               Move 2 to bedrooms-hold
+           end-if.
 
            return WorkFile into input-rec at end
                                           move "Y" to eof-flag.
 
        1500-Load-Table.
            Read City-File at end move "Y" to eof-city-flag.
-           Move city-for-tax to city-name(table-index).
-           Move tax-rate to city-tax(table-index).
-           Add 1 to table-index.
-            
+           if eof-city-flag = "N"
+               if table-index > 50
+                   Display
+                     "WARNING: City table capacity exceeded"
+                   Move "Y" to eof-city-flag
+               else
+                   Move city-for-tax to city-name(table-index)
+                   Move tax-rate to city-tax(table-index)
+                   Add 1 to table-index
+               end-if
+           end-if.
+
+       1600-Check-Restart.
+           *>Checkpoint/restart: if a checkpoint record exists from a
+           *>prior, incomplete run we reload the totals and sort key
+           *>it left off at, so records at or before that key are not
+           *>re-accumulated or re-printed this run.  The intermediate
+           *>breakdown tables (bedroom/bathroom matrix, trend, and
+           *>geographic) are in-memory only and are not part of the
+           *>checkpoint record, so they are not carried across a
+           *>restart - a restarted run's bucket, trend, and geo
+           *>sections only reflect records processed after the
+           *>restart point.
+           Move "N" to Restart-Flag.
+           Open Input Checkpoint-File.
+           if Checkpoint-Status = "00"
+               Read Checkpoint-File at end Move "N" to Restart-Flag
+                   not at end
+                       if Chk-Input-Filename not =
+                          Control-Input-Filename
+                           Display
+                             "WARNING: checkpoint is for a"
+                           Display
+                             "different input file - ignoring it"
+                           Move "N" to Restart-Flag
+                       else
+                       Move "Y" to Restart-Flag
+                       Move Chk-City-Sort to Restart-City-Sort
+                       Move Chk-Bedrooms-Sort to Restart-Bedrooms-Sort
+                       Move Chk-Bathrooms-Sort to
+                            Restart-Bathrooms-Sort
+                       Move Chk-Key-Seq to Restart-Key-Seq
+                       Move Chk-Counter1 to Restart-Counter1
+                       Move Chk-Records-Written-Count to
+                            Restart-Records-Written-Count
+                       Move Chk-Err-Count-City to
+                            Restart-Err-Count-City
+                       Move Chk-Sale-Price-Sum to
+                            Restart-Sale-Price-Sum
+                       Move Chk-Bedroom-Sum to Restart-Bedroom-Sum
+                       Move Chk-Bathroom-Sum to Restart-Bathroom-Sum
+                       Move Chk-Sq-Ft-Sum to Restart-Sq-Ft-Sum
+                       Move Chk-Sq-Ft-Sub to Restart-Sq-Ft-Sub
+                       Move Chk-Zero-Bedroom-Price-Sum to
+                            Restart-Zero-Bedroom-Price-Sum
+                       Move Chk-City-Hold to Restart-City-Hold
+                       Move Chk-Bedrooms-Hold to Restart-Bedrooms-Hold
+                       Move Chk-City-Hold-Accum to
+                            Restart-City-Hold-Accum
+                       Move Chk-Bedrooms-Hold-Accum to
+                            Restart-Bedrooms-Hold-Accum
+                       end-if
+               end-read
+               Close Checkpoint-File
+           else
+               Move "N" to Restart-Flag
+           end-if.
+
        2100-Move-Write.
-           if Bathrooms > 0 and Bathrooms < 6 and
-              Bedrooms > 0 and Bedrooms < 7  
-              Add Sale-Price to B-B-accum(Bathrooms,Bedrooms)
-           end-if 
+           Move "N" to skip-flag.
+           if Is-Restarted
+               perform 1650-Check-Skip
+           end-if.
 
-           if bedrooms not equal 0
-            Add Sale-Price to bedroom-price-sum(bedrooms)
-           end-if
+           if skip-flag = "Y"
+               perform 2120-Reissue-Skipped-City-Error
+           else
+               if Control-Output-Mode = "CSV"
+                   perform 2150-CSV-Write
+               else
+                   perform 2160-Report-Write
+               end-if
+               if Record-Was-Written
+                   perform 2110-Track-Key-Seq
+                   if Function Mod(counter1, Checkpoint-Interval) = 0
+                       perform 1050-Write-Checkpoint
+                   end-if
+               end-if
+           end-if.
 
-           Move Property-Address to Property-Address-out
-           Move City to City-out
-           Move Zip to Zip-out
-           Move State to State-out
-           Move Bedrooms to Bedrooms-out
-           Move Bathrooms to Bathrooms-out
-           Move Sq-Ft to Sq-Ft-out
-           Move Property-Type to Property-Type-out
-           Move Sale-Price to Sale-Price-out
-
-           Add Bedrooms to Bedroom-Sum
-           Add Bathrooms to Bathroom-Sum
-           Add Sq-Ft to Sq-Ft-Sum
-           Add Sale-Price to Sale-Price-Sum
+           return WorkFile into input-rec at end
+                                          move "Y" to eof-flag.
 
+       1650-Check-Skip.
+           *>City/Bedrooms/Bathrooms is not a unique key - several
+           *>records routinely share it - so a record whose key
+           *>exactly ties the checkpoint's key is not skipped outright.
+           *>Restart-Key-Seq says how many of that tied group were
+           *>already written as of the checkpoint; Key-Skip-Seen counts
+           *>how many of the group this restart run has seen so far,
+           *>and only that many are skipped.
+           if City < Restart-City-Sort
+               Move "Y" to skip-flag
+           else
+               if City = Restart-City-Sort and
+                  Bedrooms < Restart-Bedrooms-Sort
+                   Move "Y" to skip-flag
+               else
+                   if City = Restart-City-Sort and
+                      Bedrooms = Restart-Bedrooms-Sort and
+                      Bathrooms < Restart-Bathrooms-Sort
+                       Move "Y" to skip-flag
+                   else
+                       if City = Restart-City-Sort and
+                          Bedrooms = Restart-Bedrooms-Sort and
+                          Bathrooms = Restart-Bathrooms-Sort
+                           Add 1 to Key-Skip-Seen
+                           if Key-Skip-Seen Not > Restart-Key-Seq
+                               Move "Y" to skip-flag
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       2110-Track-Key-Seq.
+           if City = Key-Seq-City-Hold and
+              Bedrooms = Key-Seq-Bedrooms-Hold and
+              Bathrooms = Key-Seq-Bathrooms-Hold
+               Add 1 to Current-Key-Seq
+           else
+               Move 1 to Current-Key-Seq
+               Move City to Key-Seq-City-Hold
+               Move Bedrooms to Key-Seq-Bedrooms-Hold
+               Move Bathrooms to Key-Seq-Bathrooms-Hold
+           end-if.
+
+       2120-Reissue-Skipped-City-Error.
+           *>A record whose output row 1650-Check-Skip is suppressing
+           *>as already written may be one the prior run rejected for
+           *>"City not in tax table" - that prior rejection's count is
+           *>carried forward into Err-Count-City/number-of-errors by
+           *>2100-Init's restart branch, but the prior run's own
+           *>Error-File detail line for it was lost when this run
+           *>reopened Error-File fresh.  Re-run just the city lookup
+           *>(side-effect-free - it only sets city-match-flag) and
+           *>re-emit that one detail line so the error file's contents
+           *>keep matching its own trailer, without re-adding to the
+           *>counts a second time.
            perform 3000-Computation
-
-           if city = city-hold and bedrooms = bedrooms-hold
-                Add city-taxes-temp to city-hold-accum
-                Add city-taxes-temp to bedrooms-hold-accum
-                continue
+           if City-Not-Found
+               Write Error-Print from Input-Rec
+               Move counter1 to error-record
+               Move "City not in tax table" to error-message
+               Write Error-Print from Error-Out
+           end-if.
+
+       1050-Write-Checkpoint.
+           Open Output Checkpoint-File.
+           Move Control-Input-Filename to Chk-Input-Filename.
+           Move City to Chk-City-Sort.
+           Move Bedrooms to Chk-Bedrooms-Sort.
+           Move Bathrooms to Chk-Bathrooms-Sort.
+           Move Current-Key-Seq to Chk-Key-Seq.
+           Move counter1 to Chk-Counter1.
+           Move Records-Written-Count to Chk-Records-Written-Count.
+           Move Err-Count-City to Chk-Err-Count-City.
+           Move Sale-Price-Sum to Chk-Sale-Price-Sum.
+           Move Bedroom-Sum to Chk-Bedroom-Sum.
+           Move Bathroom-Sum to Chk-Bathroom-Sum.
+           Move Sq-Ft-Sum to Chk-Sq-Ft-Sum.
+           Move sq-ft-sub to Chk-Sq-Ft-Sub.
+           Move Zero-Bedroom-Price-Sum to Chk-Zero-Bedroom-Price-Sum.
+           Move city-hold to Chk-City-Hold.
+           Move bedrooms-hold to Chk-Bedrooms-Hold.
+           Move city-hold-accum to Chk-City-Hold-Accum.
+           Move bedrooms-hold-accum to Chk-Bedrooms-Hold-Accum.
+           Write Checkpoint-Rec.
+           Close Checkpoint-File.
+
+       2150-CSV-Write.
+           perform 3000-Computation.
+           Move "N" to Record-Written-Flag.
+
+           if City-Not-Found
+               Write Error-Print from Input-Rec
+               Move counter1 to error-record
+               Move "City not in tax table" to error-message
+               Write Error-Print from Error-Out
+               Add 1 to number-of-errors
+               Add 1 to Err-Count-City
+           else
+               Move "Y" to Record-Written-Flag
+               Move Zip to Zip-out
+               Move priceSq-Ft-temp to priceSq-Ft-csv-out
+               Move taxes-temp to taxes-csv-out
+               Move city-taxes-temp to city-taxes-csv-out
+
+               Move Spaces to CSV-Output-Rec
+               String
+                   Function Trim(Property-Address) Delimited by size
+                   "," Delimited by size
+                   Function Trim(City) Delimited by size
+                   "," Delimited by size
+                   Zip-out Delimited by size
+                   "," Delimited by size
+                   State Delimited by size
+                   "," Delimited by size
+                   Bedrooms Delimited by size
+                   "," Delimited by size
+                   Bathrooms Delimited by size
+                   "," Delimited by size
+                   Sq-Ft Delimited by size
+                   "," Delimited by size
+                   Function Trim(Property-Type) Delimited by size
+                   "," Delimited by size
+                   Sale-Price Delimited by size
+                   "," Delimited by size
+                   Function Trim(priceSq-Ft-csv-out) Delimited by size
+                   "," Delimited by size
+                   Function Trim(taxes-csv-out) Delimited by size
+                   "," Delimited by size
+                   Function Trim(city-taxes-csv-out) Delimited by size
+                   into CSV-Output-Rec
+               end-string
+               Move CSV-Output-Rec to CSV-File-Rec
+               Write CSV-File-Rec
+               Add 1 to counter1
+               Add 1 to Records-Written-Count
+               if Sq-Ft = 0
+                   Add 1 to Sq-Ft-sub
+               end-if
+               perform 2300-Accumulate-State-Summary
+               Add Bedrooms to Bedroom-Sum
+               Add Bathrooms to Bathroom-Sum
+               Add Sq-Ft to Sq-Ft-Sum
+               Add Sale-Price to Sale-Price-Sum
+               perform 1700-Accumulate-Buckets
+               perform 4000-Trend-Accumulate
+               perform 4100-Geo-Accumulate
+           end-if.
+
+       2160-Report-Write.
+           perform 3000-Computation
+           Move "N" to Record-Written-Flag.
+
+           if City-Not-Found
+               Write Error-Print from Input-Rec
+               Move counter1 to error-record
+               Move "City not in tax table" to error-message
+               Write Error-Print from Error-Out
+               Add 1 to number-of-errors
+               Add 1 to Err-Count-City
            else
-                if bedrooms not equal bedrooms-hold and 
-                   city = city-hold
+               Move "Y" to Record-Written-Flag
+               perform 1700-Accumulate-Buckets
+               perform 2300-Accumulate-State-Summary
+
+               Move Property-Address to Property-Address-out
+               Move City to City-out
+               Move Zip to Zip-out
+               Move State to State-out
+               Move Bedrooms to Bedrooms-out
+               Move Bathrooms to Bathrooms-out
+               Move Sq-Ft to Sq-Ft-out
+               Move Property-Type to Property-Type-out
+               Move Sale-Price to Sale-Price-out
+
+               if Sq-Ft = 0
+                   Add 1 to Sq-Ft-sub
+               end-if
+               Add Bedrooms to Bedroom-Sum
+               Add Bathrooms to Bathroom-Sum
+               Add Sq-Ft to Sq-Ft-Sum
+               Add Sale-Price to Sale-Price-Sum
+
+               perform 4000-Trend-Accumulate
+               perform 4100-Geo-Accumulate
+
+               if city = city-hold and bedrooms = bedrooms-hold
                     Add city-taxes-temp to city-hold-accum
-                    perform 1010-bed-sum
                     Add city-taxes-temp to bedrooms-hold-accum
-                else
-                  if city not equal city-hold and 
-                     bedrooms = bedrooms-hold
-                    Add city-taxes-temp to bedrooms-hold-accum
-                    perform 1010-city-sum
-                    Add city-taxes-temp to city-hold-accum
-                  else
-                      perform 1010-bed-sum
-                      Add city-taxes-temp to bedrooms-hold-accum
-                      perform 1010-city-sum
-                      Add city-taxes-temp to city-hold-accum.
-
-           Move city to city-hold.
-           Move bedrooms to bedrooms-hold.
-
-           Move Info-Line to Output-Rec
+                    continue
+               else
+                    if bedrooms not equal bedrooms-hold and
+                       city = city-hold
+                        Add city-taxes-temp to city-hold-accum
+                        perform 1010-bed-sum
+                        Add city-taxes-temp to bedrooms-hold-accum
+                    else
+                      if city not equal city-hold and
+                         bedrooms = bedrooms-hold
+                        Add city-taxes-temp to bedrooms-hold-accum
+                        perform 1010-city-sum
+                        Add city-taxes-temp to city-hold-accum
+                      else
+                          perform 1010-bed-sum
+                          Add city-taxes-temp to bedrooms-hold-accum
+                          perform 1010-city-sum
+                          Add city-taxes-temp to city-hold-accum
+                      end-if
+                    end-if
+               end-if
+
+               Move city to city-hold
+               Move bedrooms to bedrooms-hold
+
+               Move Info-Line to Output-Rec
+
+               Add 1 to counter1
+               Add 1 to Records-Written-Count
+
+               *>After everything is moved we write
+               Write Output-Rec at eop perform 1999-page-end
+           end-if.
+
+       1700-Accumulate-Buckets.
+           Move 0 to Bath-Bucket.
+           Move 0 to Bed-Bucket.
+           if Bathrooms > 0
+               if Bathrooms < 6
+                   Move Bathrooms to Bath-Bucket
+               else
+                   Move 6 to Bath-Bucket
+               end-if
+           end-if
+           if Bedrooms > 0
+               if Bedrooms < 7
+                   Move Bedrooms to Bed-Bucket
+               else
+                   Move 7 to Bed-Bucket
+               end-if
+           end-if
 
-           Add 1 to counter1
+           if Bath-Bucket > 0 and Bed-Bucket > 0
+               Add Sale-Price to B-B-accum(Bath-Bucket,Bed-Bucket)
+           end-if
 
-           *>After everything is moved we write
-           Write Output-Rec at eop perform 1999-page-end.
+           if Bed-Bucket not equal 0
+               Add Sale-Price to bedroom-price-sum(Bed-Bucket)
+           else
+               Add Sale-Price to Zero-Bedroom-Price-Sum
+           end-if.
+
+       2300-Accumulate-State-Summary.
+           Move 1 to State-Sum-Index.
+           Search State-Summary-Entry
+               At End Continue
+               When State-Sum-Code(State-Sum-Index) = State
+                   Add 1 to State-Sum-Count(State-Sum-Index)
+                   Add Sale-Price to
+                       State-Sum-Price-Sum(State-Sum-Index).
 
-           return WorkFile into input-rec at end
-                                          move "Y" to eof-flag.
        1010-city-sum.
            *>Move Info-Line to Output-Rec
            *>Write Output-Rec at eop perform 1999-page-end.
            Write output-rec from " " at eop perform 1999-page-end.
            Move city-hold to city-name-sum.
            Move city-hold-accum to city-accum-formatted.
-           Write output-rec from city-sum-record 
+           Write output-rec from city-sum-record
                  at eop perform 1999-page-end.
 
            Write output-rec from " " at eop perform 1999-page-end.
@@ -513,7 +1245,7 @@
            Write output-rec from " " at eop perform 1999-page-end.
            Move bedrooms-hold to num-bedrooms.
            Move bedrooms-hold-accum to bed-accum-formatted.
-           Write output-rec from bed-sum-record 
+           Write output-rec from bed-sum-record
                  at eop perform 1999-page-end.
            Write output-rec from " " at eop perform 1999-page-end.
            Move 0 to bedrooms-hold-accum.
@@ -524,26 +1256,149 @@
            write output-rec from Column-Headers
            after advancing page.
        3000-Computation.
-           *>if statement to check square ft
-           if Sq-Ft > 0 then Compute priceSq-Ft-out = Sale-Price / Sq-Ft.
-           else Compute priceSq-Ft-out = 0 Add 1 to Sq-Ft-sub .
-
+           *>if statement to check square ft - Sq-Ft-sub itself is
+           *>only bumped once the record is known to be written (in
+           *>2150-CSV-Write/2160-Report-Write's success branch), since
+           *>it is the divisor adjustment against counter1, which also
+           *>only counts written records.
+           if Sq-Ft > 0 then
+               Compute priceSq-Ft-temp = Sale-Price / Sq-Ft
+           else Move 0 to priceSq-Ft-temp.
+           Move priceSq-Ft-temp to priceSq-Ft-out.
+
+           Move "N" to city-match-flag
            move 1 to table-index
            Search All City-table
-               At end display "NONE"
+               At end Move "N" to city-match-flag
                When city-name(city-table-index) = city
-           Compute city-taxes-temp = 
-                   Sale-price * city-tax(city-table-index) * .001.
-           Move city-taxes-temp to city-taxes-out.
+                   Move "Y" to city-match-flag.
 
-           *>If statement for taxes
+           if City-Found
+               Compute city-taxes-temp =
+                       Sale-price * city-tax(city-table-index) * .001
+               Move city-taxes-temp to city-taxes-out
+           else
+               Move 0 to city-taxes-temp
+               Move 0 to city-taxes-out
+           end-if.
+
+           *>If statement for taxes - tests Bedrooms (the current
+           *>record) directly, not Bedrooms-out, which is not moved
+           *>until after this paragraph runs and would otherwise still
+           *>hold the previous record's value.
            if City = "SACRAMENTO"
-             if Bedrooms-out > 1 then 
-               Compute taxes-out = (Sale-Price * 0.075)
-             else Compute taxes-out = (Sale-Price * 0.065)
-           else Compute taxes-out = (Sale-Price * 0.06).
-                      
+             if Bedrooms > 1 then
+               Compute taxes-temp = (Sale-Price * 0.075)
+             else Compute taxes-temp = (Sale-Price * 0.065)
+           else Compute taxes-temp = (Sale-Price * 0.06).
+           Move taxes-temp to taxes-out.
+
+       4000-Trend-Accumulate.
+           Move 1 to Month-Number-Index.
+           Search Month-Number-Entry
+               At End Move 0 to Trend-Month-Num-Work
+               When Month-Number-Name(Month-Number-Index) = Sale-month
+                   Move Month-Number-Value(Month-Number-Index) to
+                        Trend-Month-Num-Work.
+
+           Move "N" to Trend-Overflow-Flag.
+           Set Trend-Index to 1.
+           Search Trend-Table
+               At End
+                   if Trend-Table-Count > 59
+                       Display
+                         "WARNING: Trend table capacity exceeded"
+                       Move "Y" to Trend-Overflow-Flag
+                   else
+                       Add 1 to Trend-Table-Count
+                       Set Trend-Index to Trend-Table-Count
+                       Move Sale-year to Trend-Year(Trend-Index)
+                       Move Sale-month to Trend-Month(Trend-Index)
+                       Compute Trend-Sort-Key(Trend-Index) =
+                               Sale-year * 100 + Trend-Month-Num-Work
+                   end-if
+               When Trend-Year(Trend-Index) = Sale-year and
+                    Trend-Month(Trend-Index) = Sale-month
+                   Continue.
+           if Trend-Overflow-Flag not = "Y"
+               Add 1 to Trend-Count(Trend-Index)
+               Add Sale-Price to Trend-Price-Sum(Trend-Index)
+           end-if.
+
+       4100-Geo-Accumulate.
+           Compute Geo-Delta-Lat = Property-Latitude - Geo-Ref-Latitude.
+           Compute Geo-Delta-Long =
+                   Property-Longitude - Geo-Ref-Longitude.
+           *>Geo-Delta-Lat is scaled to 5 decimal places and
+           *>Geo-Delta-Long to 6; the *10 brings both deltas to the
+           *>same scale before they are summed as a distance.
+           Compute Geo-Distance =
+                   Function Abs(Geo-Delta-Lat * 10) +
+                   Function Abs(Geo-Delta-Long).
+           Evaluate True
+               When Geo-Distance <= 0050000
+                   Move 1 to Geo-Zone-Sub
+               When Geo-Distance <= 0150000
+                   Move 2 to Geo-Zone-Sub
+               When Geo-Distance <= 0300000
+                   Move 3 to Geo-Zone-Sub
+               When Other
+                   Move 4 to Geo-Zone-Sub
+           End-Evaluate.
+           Add 1 to Geo-Zone-Count(Geo-Zone-Sub).
+           Add Sale-Price to Geo-Zone-Price-Sum(Geo-Zone-Sub).
+
+       4500-Sort-Trend-Table.
+           if Trend-Table-Count > 1
+               Move 1 to Trend-Outer
+               perform 4510-Sort-Outer until Trend-Outer >=
+                                              Trend-Table-Count
+           end-if.
+       4510-Sort-Outer.
+           Move Trend-Outer to Trend-Min-Idx.
+           Compute Trend-Inner = Trend-Outer + 1.
+           perform 4520-Sort-Inner until
+                   Trend-Inner > Trend-Table-Count.
+           if Trend-Min-Idx not equal Trend-Outer
+               perform 4530-Sort-Swap
+           end-if.
+           Add 1 to Trend-Outer.
+       4520-Sort-Inner.
+           if Trend-Sort-Key(Trend-Inner) <
+              Trend-Sort-Key(Trend-Min-Idx)
+               Move Trend-Inner to Trend-Min-Idx
+           end-if.
+           Add 1 to Trend-Inner.
+       4530-Sort-Swap.
+           Move Trend-Year(Trend-Outer) to Trend-Temp-Year.
+           Move Trend-Month(Trend-Outer) to Trend-Temp-Month.
+           Move Trend-Count(Trend-Outer) to Trend-Temp-Count.
+           Move Trend-Price-Sum(Trend-Outer) to Trend-Temp-Price-Sum.
+           Move Trend-Sort-Key(Trend-Outer) to Trend-Temp-Sort-Key.
+
+           Move Trend-Year(Trend-Min-Idx) to Trend-Year(Trend-Outer).
+           Move Trend-Month(Trend-Min-Idx) to Trend-Month(Trend-Outer).
+           Move Trend-Count(Trend-Min-Idx) to Trend-Count(Trend-Outer).
+           Move Trend-Price-Sum(Trend-Min-Idx) to
+                Trend-Price-Sum(Trend-Outer).
+           Move Trend-Sort-Key(Trend-Min-Idx) to
+                Trend-Sort-Key(Trend-Outer).
+
+           Move Trend-Temp-Year to Trend-Year(Trend-Min-Idx).
+           Move Trend-Temp-Month to Trend-Month(Trend-Min-Idx).
+           Move Trend-Temp-Count to Trend-Count(Trend-Min-Idx).
+           Move Trend-Temp-Price-Sum to
+                Trend-Price-Sum(Trend-Min-Idx).
+           Move Trend-Temp-Sort-Key to
+                Trend-Sort-Key(Trend-Min-Idx).
+
        3000-Finish.
+           if Control-Output-Mode = "CSV"
+               Close CSV-File
+               perform 1050-Write-Checkpoint-Clear
+               go to 2999-Exit
+           end-if.
+
            Move " " to Output-Rec.
            Write Output-Rec.
 
@@ -558,8 +1413,20 @@
            Move " " to Output-Rec.
            Write Output-Rec.
 
+           *>State-Summary section, alongside the Averages above
+           Move State-Summary-Header to Output-Rec.
+           Write Output-Rec.
+           Move State-Summary-Col-Headers to Output-Rec.
+           Write Output-Rec.
+           Move 1 to State-Sum-Index.
+           perform 8200-State-Summary-Print until
+                   State-Sum-Index > 3.
+
+           Move " " to Output-Rec.
+           Write Output-Rec.
+
            *>We move&write the number of records
-           Compute Counter1 = Counter1 - 1. 
+           Compute Counter1 = Counter1 - 1.
 
            Move Records-Processed to Output-Rec.
            Write Output-Rec.
@@ -569,11 +1436,54 @@
            move "N" to eop-flag.
            Add 1 to page-num.
 
+           *>Reconciliation section
+           Move Reconciliation-Header to Output-Rec.
+           Write Output-Rec after advancing page.
+           Move " " to Output-Rec.
+           Write Output-Rec.
+
+           Move Records-Read-Count to recon-records-read.
+           Move Records-Written-Count to recon-records-written.
+           Move number-of-errors to recon-records-error.
+           Move Reconciliation-Line-1 to Output-Rec.
+           Write Output-Rec.
+
+           if Records-Read-Count =
+              Records-Written-Count + number-of-errors
+               Move "OK" to recon-flag-1
+           else
+               Move "***" to recon-flag-1
+           end-if.
+           Move Reconciliation-Line-2 to Output-Rec.
+           Write Output-Rec.
+
+           Move 0 to Total-Bedroom-Bucket-Sum.
+           Move 1 to counter2.
+           perform 8300-Sum-Bedroom-Buckets until counter2 > 7.
+           Add Zero-Bedroom-Price-Sum to Total-Bedroom-Bucket-Sum.
+
+           Move Sale-Price-Sum to recon-sale-price-sum.
+           Move Total-Bedroom-Bucket-Sum to recon-bucket-total.
+           Move Reconciliation-Line-3 to Output-Rec.
+           Write Output-Rec.
+
+           if Is-Restarted
+               Move "N/A" to recon-flag-2
+           else
+               if Sale-Price-Sum = Total-Bedroom-Bucket-Sum
+                   Move "OK" to recon-flag-2
+               else
+                   Move "***" to recon-flag-2
+               end-if
+           end-if.
+           Move Reconciliation-Line-4 to Output-Rec.
+           Write Output-Rec.
+
            *>Bedrooms saleprice sums
            Move 1 to counter1.
            Write output-rec from bedroom-page-headers
                 after advancing page.
-           perform 8000-bedroom-print until counter1=7.
+           perform 8000-bedroom-print until counter1=8.
            perform 0000-blank until eop-flag="Y".
            move "N" to eop-flag.
            Add 1 to page-num.
@@ -583,37 +1493,119 @@
            Write output-rec from B-B-headers
                  after advancing page.
            Write output-rec from Bedrooms-header.
-           perform 9000-B-B-print until counter1>6.
+           perform 9000-B-B-print until counter1>7.
            perform 0000-blank until eop-flag="Y".
            move "N" to eop-flag.
            Add 1 to page-num.
 
-           *>Lastly we move&write the End-Report statement created 
+           *>Monthly sales trend
+           perform 4500-Sort-Trend-Table.
+           Write output-rec from Trend-Report-Header
+                after advancing page.
+           Write output-rec from Trend-Col-Headers.
+           Move 1 to Trend-Index.
+           perform 8400-Trend-Print until Trend-Index >
+                   Trend-Table-Count.
+           perform 0000-blank until eop-flag="Y".
+           move "N" to eop-flag.
+           Add 1 to page-num.
+
+           *>Geographic hot-zone breakdown
+           Write output-rec from Geo-Report-Header
+                after advancing page.
+           Write output-rec from Geo-Col-Headers.
+           Move 1 to Geo-Zone-Index.
+           perform 8500-Geo-Print until Geo-Zone-Index > 4.
+
+           *>Lastly we move&write the End-Report statement created
            Move End-Report to Output-Rec.
-           Write Output-Rec. 
+           Write Output-Rec.
 
            *>The output file is complete so we close it
            Close Output-file.
+           perform 1050-Write-Checkpoint-Clear.
+           go to 2999-Exit.
+
+       1050-Write-Checkpoint-Clear.
+           *>A complete run clears the checkpoint so the next
+           *>invocation starts fresh instead of skipping records.
+           Open Output Checkpoint-File.
+           Close Checkpoint-File.
+
          8000-bedroom-print.
-            Move counter1 to bedrooms-num.
-            Move bedroom-price-sum(counter1) to 
+            if counter1 < 7
+                Move counter1 to formatted-counter
+                Move formatted-counter to bedrooms-num
+            else
+                Move "7+" to bedrooms-num
+            end-if.
+            Move bedroom-price-sum(counter1) to
                  bed-sum-formatted.
             Write output-rec from bedroom-data-out.
             Add 1 to counter1.
+         8200-State-Summary-Print.
+            Move State-Sum-Code(State-Sum-Index) to state-sum-out.
+            Move State-Sum-Count(State-Sum-Index) to state-count-out.
+            Move State-Sum-Price-Sum(State-Sum-Index) to
+                 state-sum-price-out.
+            if State-Sum-Count(State-Sum-Index) > 0
+                Compute state-average-out =
+                        State-Sum-Price-Sum(State-Sum-Index) /
+                        State-Sum-Count(State-Sum-Index)
+            else
+                Move 0 to state-average-out
+            end-if.
+            Write output-rec from State-Summary-Detail.
+            Set State-Sum-Index up by 1.
+         8300-Sum-Bedroom-Buckets.
+            Add bedroom-price-sum(counter2) to Total-Bedroom-Bucket-Sum.
+            Add 1 to counter2.
+         8400-Trend-Print.
+            Move Trend-Year(Trend-Index) to trend-year-out.
+            Move Trend-Month(Trend-Index) to trend-month-out.
+            Move Trend-Count(Trend-Index) to trend-count-out.
+            Move Trend-Price-Sum(Trend-Index) to trend-sum-out.
+            if Trend-Count(Trend-Index) > 0
+                Compute trend-average-out =
+                        Trend-Price-Sum(Trend-Index) /
+                        Trend-Count(Trend-Index)
+            else
+                Move 0 to trend-average-out
+            end-if.
+            Write output-rec from Trend-Detail-Line.
+            Set Trend-Index up by 1.
+         8500-Geo-Print.
+            Move Geo-Zone-Label(Geo-Zone-Index) to geo-label-out.
+            Move Geo-Zone-Count(Geo-Zone-Index) to geo-count-out.
+            Move Geo-Zone-Price-Sum(Geo-Zone-Index) to geo-sum-out.
+            if Geo-Zone-Count(Geo-Zone-Index) > 0
+                Compute geo-average-out =
+                        Geo-Zone-Price-Sum(Geo-Zone-Index) /
+                        Geo-Zone-Count(Geo-Zone-Index)
+            else
+                Move 0 to geo-average-out
+            end-if.
+            Write output-rec from Geo-Detail-Line.
+            Set Geo-Zone-Index up by 1.
          0000-blank.
             *>this just wites blank lines until the end of the page
-            write output-rec from " " at eop 
+            write output-rec from " " at eop
             write output-rec from page-footer after advancing 2 lines
             move "Y" to eop-flag.
          9000-B-B-print.
             Move 1 to counter2.
-            Move counter1 to bed-num(counter1).
-            perform 0000-B-B-Move until counter2>5.
+            if counter1 < 7
+                Move counter1 to formatted-counter
+                Move formatted-counter to Bed-num(counter1)
+            else
+                Move "7+" to Bed-num(counter1)
+            end-if.
+            perform 0000-B-B-Move until counter2>6.
             Write output-rec from B-B-out-row(counter1).
             Add 1 to counter1.
          0000-B-B-Move.
-            Move B-B-accum(counter2, counter1) 
+            Move B-B-accum(counter2, counter1)
               to B-B-formatted(counter1, counter2).
             Add 1 to counter2.
-         2999-Exit.
-             Exit.
\ No newline at end of file
+       2999-Exit.
+             Exit.
